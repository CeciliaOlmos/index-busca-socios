@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: one-time unload/reload of socios.dat so a file created
+      *          before the soc-nom alternate key existed gets that
+      *          key built in. Run once per pre-existing socios.dat,
+      *          before the first run of any program that opens
+      *          SOCIOS with ALTERNATE RECORD KEY IS soc-nom.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REINDEX-SOCIOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS-VIEJO
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS old-soc-llave
+           FILE STATUS IS w-fs-viejo.
+
+           SELECT SOCIOS-DESCARGA
+           ASSIGN TO DYNAMIC w-path-descarga
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SOCIOS-NUEVO
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS new-soc-llave
+           ALTERNATE RECORD KEY IS new-soc-nom WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS-VIEJO.
+       01  old-soc-reg.
+           03 old-soc-llave.
+               05 old-soc-filial pic 9999.
+               05 old-soc-cod pic 9999.
+           03 old-soc-nom pic x(20).
+           03 old-soc-saldo pic s9(7)v99.
+
+       FD  SOCIOS-DESCARGA.
+       01  descarga-reg.
+           03 desc-soc-llave.
+               05 desc-soc-filial pic 9999.
+               05 desc-soc-cod pic 9999.
+           03 desc-soc-nom pic x(20).
+           03 desc-soc-saldo pic s9(7)v99.
+
+       FD  SOCIOS-NUEVO.
+       01  new-soc-reg.
+           03 new-soc-llave.
+               05 new-soc-filial pic 9999.
+               05 new-soc-cod pic 9999.
+           03 new-soc-nom pic x(20).
+           03 new-soc-saldo pic s9(7)v99.
+
+       WORKING-STORAGE SECTION.
+       77  w-path-socios pic x(100).
+       77  w-path-descarga pic x(100).
+       77  w-fs-viejo pic xx.
+       77  w-eof pic 9 value zero.
+       77  w-cant-leidos pic 9(6) value zero.
+       77  w-cant-grabados pic 9(6) value zero.
+       77  w-cant-recargados pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-DESCARGAR-VIEJO.
+            PERFORM 300-RECARGAR-NUEVO.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           DISPLAY "REINDEXANDO " w-path-socios
+                   " (AGREGA CLAVE ALTERNATIVA SOC-NOM)".
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           ACCEPT w-path-descarga FROM ENVIRONMENT "SOCIOS_DESCARGA".
+           IF w-path-descarga = SPACES
+              MOVE '..\socios.unl' TO w-path-descarga
+           END-IF.
+
+       200-DESCARGAR-VIEJO.
+           OPEN INPUT SOCIOS-VIEJO.
+           OPEN OUTPUT SOCIOS-DESCARGA.
+           PERFORM 210-LEER-VIEJO.
+           PERFORM UNTIL w-eof = 1
+              MOVE old-soc-llave TO desc-soc-llave
+              MOVE old-soc-nom TO desc-soc-nom
+              MOVE old-soc-saldo TO desc-soc-saldo
+              WRITE descarga-reg
+              ADD 1 TO w-cant-grabados
+              PERFORM 210-LEER-VIEJO
+           END-PERFORM.
+           CLOSE SOCIOS-VIEJO.
+           CLOSE SOCIOS-DESCARGA.
+
+       210-LEER-VIEJO.
+           READ SOCIOS-VIEJO NEXT
+               AT END MOVE 1 TO w-eof
+           END-READ.
+           IF w-eof NOT = 1
+              ADD 1 TO w-cant-leidos
+           END-IF.
+
+       300-RECARGAR-NUEVO.
+           MOVE ZERO TO w-eof.
+           OPEN INPUT SOCIOS-DESCARGA.
+           OPEN OUTPUT SOCIOS-NUEVO.
+           PERFORM 310-LEER-DESCARGA.
+           PERFORM UNTIL w-eof = 1
+              MOVE desc-soc-llave TO new-soc-llave
+              MOVE desc-soc-nom TO new-soc-nom
+              MOVE desc-soc-saldo TO new-soc-saldo
+              WRITE new-soc-reg
+                  INVALID KEY
+                     DISPLAY "ERROR AL RECARGAR CLAVE: "
+                             desc-soc-llave
+                  NOT INVALID KEY
+                     ADD 1 TO w-cant-recargados
+              END-WRITE
+              PERFORM 310-LEER-DESCARGA
+           END-PERFORM.
+           CLOSE SOCIOS-DESCARGA.
+           CLOSE SOCIOS-NUEVO.
+
+       310-LEER-DESCARGA.
+           READ SOCIOS-DESCARGA NEXT
+               AT END MOVE 1 TO w-eof
+           END-READ.
+
+       800-FIN.
+           DISPLAY "REGISTROS LEIDOS DE SOCIOS.DAT: " w-cant-leidos.
+           DISPLAY "REGISTROS RECARGADOS CON CLAVE NUEVA: "
+                   w-cant-recargados.
+           DISPLAY "REINDEXACION FINALIZADA".
+       END PROGRAM REINDEX-SOCIOS.
