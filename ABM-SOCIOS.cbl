@@ -0,0 +1,318 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABM-SOCIOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+           SELECT OPTIONAL AUDITORIA
+           ASSIGN TO DYNAMIC w-path-auditoria
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-fs-auditoria.
+
+           SELECT OPTIONAL MOVIMIENTOS
+           ASSIGN TO DYNAMIC w-path-movimientos
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS mov-llave
+           ALTERNATE RECORD KEY IS mov-soc-llave WITH DUPLICATES
+           FILE STATUS IS w-fs-movimientos.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-filial pic 9999.
+               05 soc-cod pic 9999.
+           03 soc-nom pic x(20).
+           03 soc-saldo pic s9(7)v99.
+
+       FD  AUDITORIA.
+       01  lin-auditoria pic x(150).
+
+       FD  MOVIMIENTOS.
+       01  mov-reg.
+           03 mov-llave.
+               05 mov-soc-llave.
+                   07 mov-filial pic 9999.
+                   07 mov-cod pic 9999.
+               05 mov-fecha pic 9(8).
+               05 mov-hora pic 9(8).
+           03 mov-tipo pic x(1).
+               88 mov-deposito value "D".
+               88 mov-retiro value "R".
+               88 mov-ajuste value "A".
+               88 mov-cierre value "C".
+           03 mov-importe pic s9(7)v99.
+           03 mov-saldo-result pic s9(7)v99.
+           03 mov-usuario pic x(12).
+
+       WORKING-STORAGE SECTION.
+       01  lin-guarda.
+           03 filler pic x(80) value all ".".
+       01  lin-menu.
+           03 filler pic x(52) value
+               "1-ALTA  2-BAJA  3-MODIFICACION  4-FIN: ".
+
+       77  w-opcion pic 9 value zero.
+           88 opc-alta value 1.
+           88 opc-baja value 2.
+           88 opc-modif value 3.
+           88 opc-fin value 4.
+
+       77  w-nuevo-nombre pic x(20).
+       77  w-nuevo-saldo pic s9(7)v99.
+
+       77  w-usuario pic x(12).
+       01  w-fecha-aaaammdd pic 9(8).
+       01  w-fecha-r REDEFINES w-fecha-aaaammdd.
+           03 w-f-aaaa pic 9999.
+           03 w-f-mm pic 99.
+           03 w-f-dd pic 99.
+       01  w-hora-hhmmss pic 9(8).
+       01  w-hora-r REDEFINES w-hora-hhmmss.
+           03 w-h-hh pic 99.
+           03 w-h-mi pic 99.
+           03 w-h-ss pic 99.
+           03 w-h-cc pic 99.
+
+       77  w-saldo-ed pic -(7)9,99.
+       77  w-aud-clave pic x(9).
+       77  w-aud-operacion pic x(12).
+       77  w-aud-valor pic x(40).
+       77  w-aud-valor-ant pic x(40).
+       77  w-aud-valor-nuevo pic x(40).
+
+       77  w-saldo-anterior pic s9(7)v99.
+       77  w-mov-tipo pic x(1).
+       77  w-mov-importe pic s9(7)v99.
+       77  w-mov-saldo-result pic s9(7)v99.
+
+       77  w-path-socios pic x(100).
+       77  w-path-auditoria pic x(100).
+       77  w-path-movimientos pic x(100).
+       77  w-fs-auditoria pic xx.
+       77  w-fs-movimientos pic xx.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM UNTIL opc-fin
+               PERFORM 200-MOSTRAR-MENU
+               PERFORM 300-PROCESAR-OPCION
+            END-PERFORM.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN I-O SOCIOS.
+           OPEN EXTEND AUDITORIA.
+           IF w-fs-auditoria = "35"
+              OPEN OUTPUT AUDITORIA
+              CLOSE AUDITORIA
+              OPEN EXTEND AUDITORIA
+           END-IF.
+           OPEN I-O MOVIMIENTOS.
+           IF w-fs-movimientos = "35"
+              OPEN OUTPUT MOVIMIENTOS
+              CLOSE MOVIMIENTOS
+              OPEN I-O MOVIMIENTOS
+           END-IF.
+           ACCEPT w-usuario FROM ENVIRONMENT "USER".
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           ACCEPT w-path-auditoria FROM ENVIRONMENT "AUDITORIA_LOG".
+           IF w-path-auditoria = SPACES
+              MOVE '..\auditoria.log' TO w-path-auditoria
+           END-IF.
+           ACCEPT w-path-movimientos FROM ENVIRONMENT
+                  "MOVIMIENTOS_DAT".
+           IF w-path-movimientos = SPACES
+              MOVE '..\movimientos.dat' TO w-path-movimientos
+           END-IF.
+
+       200-MOSTRAR-MENU.
+           DISPLAY lin-guarda.
+           DISPLAY lin-menu.
+           ACCEPT w-opcion.
+
+       300-PROCESAR-OPCION.
+           EVALUATE TRUE
+              WHEN opc-alta
+                 PERFORM 400-ALTA
+              WHEN opc-baja
+                 PERFORM 500-BAJA
+              WHEN opc-modif
+                 PERFORM 600-MODIFICACION
+              WHEN opc-fin
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       400-ALTA.
+           DISPLAY "FILIAL: ".
+           ACCEPT soc-filial.
+           DISPLAY "CODIGO DE SOCIO: ".
+           ACCEPT soc-cod.
+           DISPLAY "NOMBRE: ".
+           ACCEPT soc-nom.
+           DISPLAY "SALDO INICIAL: ".
+           ACCEPT soc-saldo.
+           WRITE soc-reg
+               INVALID KEY
+                  DISPLAY "YA EXISTE UN SOCIO CON ESA CLAVE"
+               NOT INVALID KEY
+                  DISPLAY "ALTA REALIZADA"
+                  MOVE "ALTA" TO w-aud-operacion
+                  MOVE SPACES TO w-aud-valor-ant
+                  PERFORM 910-FORMATEAR-SOCIO
+                  MOVE w-aud-valor TO w-aud-valor-nuevo
+                  PERFORM 900-GRABAR-AUDITORIA
+                  MOVE "A" TO w-mov-tipo
+                  MOVE soc-saldo TO w-mov-importe
+                  MOVE soc-saldo TO w-mov-saldo-result
+                  PERFORM 920-GRABAR-MOVIMIENTO
+           END-WRITE.
+
+       500-BAJA.
+           DISPLAY "FILIAL: ".
+           ACCEPT soc-filial.
+           DISPLAY "CODIGO DE SOCIO: ".
+           ACCEPT soc-cod.
+           READ SOCIOS
+               INVALID KEY
+                  DISPLAY "NO EXISTE ESE SOCIO"
+               NOT INVALID KEY
+                  DISPLAY soc-nom
+                  MOVE "BAJA" TO w-aud-operacion
+                  PERFORM 910-FORMATEAR-SOCIO
+                  MOVE w-aud-valor TO w-aud-valor-ant
+                  MOVE SPACES TO w-aud-valor-nuevo
+                  DELETE SOCIOS
+                      INVALID KEY
+                         DISPLAY "ERROR AL ELIMINAR EL SOCIO"
+                      NOT INVALID KEY
+                         DISPLAY "BAJA REALIZADA"
+                         PERFORM 900-GRABAR-AUDITORIA
+                         MOVE "C" TO w-mov-tipo
+                         COMPUTE w-mov-importe = ZERO - soc-saldo
+                         MOVE ZERO TO w-mov-saldo-result
+                         PERFORM 920-GRABAR-MOVIMIENTO
+                  END-DELETE
+           END-READ.
+
+       600-MODIFICACION.
+           DISPLAY "FILIAL: ".
+           ACCEPT soc-filial.
+           DISPLAY "CODIGO DE SOCIO: ".
+           ACCEPT soc-cod.
+           READ SOCIOS
+               INVALID KEY
+                  DISPLAY "NO EXISTE ESE SOCIO"
+               NOT INVALID KEY
+                  DISPLAY "NOMBRE ACTUAL: " soc-nom
+                  MOVE "MODIFICACION" TO w-aud-operacion
+                  PERFORM 910-FORMATEAR-SOCIO
+                  MOVE w-aud-valor TO w-aud-valor-ant
+                  MOVE soc-saldo TO w-saldo-anterior
+                  DISPLAY "NUEVO NOMBRE: "
+                  MOVE soc-nom TO w-nuevo-nombre
+                  ACCEPT w-nuevo-nombre
+                  DISPLAY "NUEVO SALDO: "
+                  MOVE soc-saldo TO w-nuevo-saldo
+                  ACCEPT w-nuevo-saldo
+                  MOVE w-nuevo-nombre TO soc-nom
+                  MOVE w-nuevo-saldo TO soc-saldo
+                  REWRITE soc-reg
+                      INVALID KEY
+                         DISPLAY "ERROR AL MODIFICAR EL SOCIO"
+                      NOT INVALID KEY
+                         DISPLAY "MODIFICACION REALIZADA"
+                         PERFORM 910-FORMATEAR-SOCIO
+                         MOVE w-aud-valor TO w-aud-valor-nuevo
+                         PERFORM 900-GRABAR-AUDITORIA
+                         COMPUTE w-mov-importe =
+                            soc-saldo - w-saldo-anterior
+                         IF w-mov-importe NOT = ZERO
+                            IF w-mov-importe > ZERO
+                               MOVE "D" TO w-mov-tipo
+                            ELSE
+                               MOVE "R" TO w-mov-tipo
+                            END-IF
+                            MOVE soc-saldo TO w-mov-saldo-result
+                            PERFORM 920-GRABAR-MOVIMIENTO
+                         END-IF
+                  END-REWRITE
+           END-READ.
+
+       900-GRABAR-AUDITORIA.
+           ACCEPT w-fecha-aaaammdd FROM DATE YYYYMMDD.
+           ACCEPT w-hora-hhmmss FROM TIME.
+           STRING w-fecha-aaaammdd DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-hora-hhmmss    DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-usuario        DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-operacion  DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-clave      DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-valor-ant  DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-valor-nuevo DELIMITED BY SIZE
+                  INTO lin-auditoria
+           END-STRING.
+           WRITE lin-auditoria.
+
+       910-FORMATEAR-SOCIO.
+           MOVE soc-saldo TO w-saldo-ed.
+           STRING soc-filial DELIMITED BY SIZE
+                  soc-cod    DELIMITED BY SIZE
+                  INTO w-aud-clave
+           END-STRING.
+           STRING soc-nom    DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  w-saldo-ed DELIMITED BY SIZE
+                  INTO w-aud-valor
+           END-STRING.
+
+       920-GRABAR-MOVIMIENTO.
+           MOVE soc-filial TO mov-filial.
+           MOVE soc-cod TO mov-cod.
+           ACCEPT mov-fecha FROM DATE YYYYMMDD.
+           ACCEPT mov-hora FROM TIME.
+           MOVE w-mov-tipo TO mov-tipo.
+           MOVE w-mov-importe TO mov-importe.
+           MOVE w-mov-saldo-result TO mov-saldo-result.
+           MOVE w-usuario TO mov-usuario.
+           WRITE mov-reg
+               INVALID KEY
+                  DISPLAY "ERROR AL GRABAR EL MOVIMIENTO"
+           END-WRITE.
+
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE AUDITORIA.
+           CLOSE MOVIMIENTOS.
+       END PROGRAM ABM-SOCIOS.
