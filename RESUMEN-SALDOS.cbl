@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-SALDOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-filial pic 9999.
+               05 soc-cod pic 9999.
+           03 soc-nom pic x(20).
+           03 soc-saldo pic s9(7)v99.
+
+       WORKING-STORAGE SECTION.
+       01  lin-titulo.
+           03 filler pic x(40) value
+               "RESUMEN DE SALDOS POR BANDA - SOCIOS.DAT".
+       01  lin-encab-banda.
+           03 filler pic x(30) value "BANDA".
+           03 filler pic x(10) value "CANTIDAD".
+           03 filler pic x(10) value spaces.
+           03 filler pic x(6) value "TOTAL".
+       01  lin-det-banda.
+           03 l-banda-desc pic x(30).
+           03 l-banda-cant pic zz.zz9.
+           03 filler pic x(10) value spaces.
+           03 l-banda-total pic -(7)9,99.
+       01  lin-total-general.
+           03 filler pic x(30) value "TOTAL GENERAL".
+           03 l-tot-cant pic zz.zz9.
+           03 filler pic x(10) value spaces.
+           03 l-tot-total pic -(7)9,99.
+
+       77  w-path-socios pic x(100).
+       77  w-eof-socios pic 9 value zero.
+       77  w-umbral pic s9(7)v99 value 100000,00.
+
+       77  w-cant-deudor pic 9(6) value zero.
+       77  w-saldo-deudor pic s9(9)v99 value zero.
+       77  w-cant-cero pic 9(6) value zero.
+       77  w-saldo-cero pic s9(9)v99 value zero.
+       77  w-cant-bajo pic 9(6) value zero.
+       77  w-saldo-bajo pic s9(9)v99 value zero.
+       77  w-cant-alto pic 9(6) value zero.
+       77  w-saldo-alto pic s9(9)v99 value zero.
+       77  w-cant-total pic 9(6) value zero.
+       77  w-saldo-total pic s9(9)v99 value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-LEER-SOCIO.
+            PERFORM UNTIL w-eof-socios = 1
+               PERFORM 300-CLASIFICAR-SOCIO
+               PERFORM 200-LEER-SOCIO
+            END-PERFORM.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN INPUT SOCIOS.
+           DISPLAY lin-titulo.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           DISPLAY lin-encab-banda.
+
+       200-LEER-SOCIO.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-eof-socios.
+
+       300-CLASIFICAR-SOCIO.
+           EVALUATE TRUE
+              WHEN soc-saldo < ZERO
+                 ADD 1 TO w-cant-deudor
+                 ADD soc-saldo TO w-saldo-deudor
+              WHEN soc-saldo = ZERO
+                 ADD 1 TO w-cant-cero
+                 ADD soc-saldo TO w-saldo-cero
+              WHEN soc-saldo < w-umbral
+                 ADD 1 TO w-cant-bajo
+                 ADD soc-saldo TO w-saldo-bajo
+              WHEN OTHER
+                 ADD 1 TO w-cant-alto
+                 ADD soc-saldo TO w-saldo-alto
+           END-EVALUATE.
+           ADD 1 TO w-cant-total.
+           ADD soc-saldo TO w-saldo-total.
+
+       800-FIN.
+           MOVE "NEGATIVO (DEUDOR)" TO l-banda-desc.
+           MOVE w-cant-deudor TO l-banda-cant.
+           MOVE w-saldo-deudor TO l-banda-total.
+           DISPLAY lin-det-banda.
+
+           MOVE "CERO" TO l-banda-desc.
+           MOVE w-cant-cero TO l-banda-cant.
+           MOVE w-saldo-cero TO l-banda-total.
+           DISPLAY lin-det-banda.
+
+           MOVE "POSITIVO BAJO UMBRAL" TO l-banda-desc.
+           MOVE w-cant-bajo TO l-banda-cant.
+           MOVE w-saldo-bajo TO l-banda-total.
+           DISPLAY lin-det-banda.
+
+           MOVE "POSITIVO SOBRE UMBRAL" TO l-banda-desc.
+           MOVE w-cant-alto TO l-banda-cant.
+           MOVE w-saldo-alto TO l-banda-total.
+           DISPLAY lin-det-banda.
+
+           MOVE w-cant-total TO l-tot-cant.
+           MOVE w-saldo-total TO l-tot-total.
+           DISPLAY lin-total-general.
+           CLOSE SOCIOS.
+       END PROGRAM RESUMEN-SALDOS.
