@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-SOCIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+           SELECT OPTIONAL MOVIMIENTOS
+           ASSIGN TO DYNAMIC w-path-movimientos
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS mov-llave
+           ALTERNATE RECORD KEY IS mov-soc-llave WITH DUPLICATES
+           FILE STATUS IS w-fs-movimientos.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-filial pic 9999.
+               05 soc-cod pic 9999.
+           03 soc-nom pic x(20).
+           03 soc-saldo pic s9(7)v99.
+
+       FD  MOVIMIENTOS.
+       01  mov-reg.
+           03 mov-llave.
+               05 mov-soc-llave.
+                   07 mov-filial pic 9999.
+                   07 mov-cod pic 9999.
+               05 mov-fecha pic 9(8).
+               05 mov-hora pic 9(8).
+           03 mov-tipo pic x(1).
+               88 mov-deposito value "D".
+               88 mov-retiro value "R".
+               88 mov-ajuste value "A".
+               88 mov-cierre value "C".
+           03 mov-importe pic s9(7)v99.
+           03 mov-saldo-result pic s9(7)v99.
+           03 mov-usuario pic x(12).
+
+       WORKING-STORAGE SECTION.
+       01  lin-titulo.
+           03 filler pic x(20) value "EXTRACTO DEL SOCIO: ".
+           03 l-tit-nom pic x(20).
+       01  lin-encab-mov.
+           03 filler pic x(10) value "FECHA".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "HORA".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(4) value "TIPO".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "IMPORTE".
+           03 filler pic x(6) value spaces.
+           03 filler pic x(6) value "SALDO".
+       01  lin-det-mov.
+           03 l-mov-fecha pic 9999/99/99.
+           03 filler pic x(2) value spaces.
+           03 l-mov-hora pic 99.99.99.99.
+           03 filler pic x(2) value spaces.
+           03 l-mov-tipo pic x(4).
+           03 filler pic x(2) value spaces.
+           03 l-mov-importe pic -(6)9,99.
+           03 filler pic x(2) value spaces.
+           03 l-mov-saldo pic -(6)9,99.
+       01  lin-pie.
+           03 filler pic x(30) value
+               "SALDO SEGUN MOVIMIENTOS: ".
+           03 l-saldo-mov pic -(6)9,99.
+       01  lin-pie-actual.
+           03 filler pic x(30) value
+               "SALDO ACTUAL EN SOCIOS.DAT: ".
+           03 l-saldo-actual pic -(6)9,99.
+       01  lin-conforme.
+           03 filler pic x(41) value
+               "EL EXTRACTO FOOTEA CONTRA EL SALDO ACTUAL".
+       01  lin-no-conforme.
+           03 filler pic x(45) value
+               "*** EL EXTRACTO NO FOOTEA CONTRA EL SALDO ***".
+       01  lin-sin-movimientos.
+           03 filler pic x(35) value
+               "EL SOCIO NO REGISTRA MOVIMIENTOS".
+
+       77  w-path-socios pic x(100).
+       77  w-path-movimientos pic x(100).
+       77  w-fs-movimientos pic xx.
+       77  w-mov-existe pic 9 value 1.
+       77  w-eof-mov pic 9 value zero.
+       77  w-saldo-acum pic s9(7)v99 value zero.
+       77  w-cant-mov pic 9(5) value zero.
+       77  w-socio-encontrado pic 9 value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-PIDO-SOCIO.
+            PERFORM 300-POSICIONO-MOVIMIENTOS.
+            PERFORM 400-LEER-MOVIMIENTO.
+            PERFORM UNTIL w-eof-mov = 1
+                       OR mov-soc-llave NOT = soc-llave
+               PERFORM 500-PROCESO-MOVIMIENTO
+               PERFORM 400-LEER-MOVIMIENTO
+            END-PERFORM.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT MOVIMIENTOS.
+           IF w-fs-movimientos = "35"
+              MOVE ZERO TO w-mov-existe
+           END-IF.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           ACCEPT w-path-movimientos FROM ENVIRONMENT
+                  "MOVIMIENTOS_DAT".
+           IF w-path-movimientos = SPACES
+              MOVE '..\movimientos.dat' TO w-path-movimientos
+           END-IF.
+
+       200-PIDO-SOCIO.
+           DISPLAY "FILIAL: ".
+           ACCEPT soc-filial.
+           DISPLAY "CODIGO DE SOCIO: ".
+           ACCEPT soc-cod.
+           READ SOCIOS
+               INVALID KEY
+                  DISPLAY "NO EXISTE ESE SOCIO"
+                  MOVE 1 TO w-eof-mov
+               NOT INVALID KEY
+                  MOVE 1 TO w-socio-encontrado
+                  MOVE soc-nom TO l-tit-nom
+                  DISPLAY lin-titulo
+                  DISPLAY lin-encab-mov
+           END-READ.
+
+       300-POSICIONO-MOVIMIENTOS.
+           IF w-mov-existe = 0
+              MOVE 1 TO w-eof-mov
+           ELSE
+              IF w-eof-mov NOT = 1
+                 MOVE soc-filial TO mov-filial
+                 MOVE soc-cod TO mov-cod
+                 START MOVIMIENTOS KEY IS NOT LESS THAN mov-soc-llave
+                     INVALID KEY MOVE 1 TO w-eof-mov
+                 END-START
+              END-IF
+           END-IF.
+
+       400-LEER-MOVIMIENTO.
+           IF w-eof-mov NOT = 1
+              READ MOVIMIENTOS NEXT
+                  AT END MOVE 1 TO w-eof-mov
+              END-READ
+           END-IF.
+
+       500-PROCESO-MOVIMIENTO.
+           MOVE mov-fecha TO l-mov-fecha.
+           MOVE mov-hora TO l-mov-hora.
+           EVALUATE TRUE
+              WHEN mov-deposito MOVE "DEP." TO l-mov-tipo
+              WHEN mov-retiro   MOVE "RET." TO l-mov-tipo
+              WHEN mov-ajuste   MOVE "ALTA" TO l-mov-tipo
+              WHEN mov-cierre   MOVE "BAJA" TO l-mov-tipo
+              WHEN OTHER        MOVE "?"    TO l-mov-tipo
+           END-EVALUATE.
+           MOVE mov-importe TO l-mov-importe.
+           MOVE mov-saldo-result TO l-mov-saldo.
+           DISPLAY lin-det-mov.
+           MOVE mov-saldo-result TO w-saldo-acum.
+           ADD 1 TO w-cant-mov.
+
+       800-FIN.
+           IF w-cant-mov = 0
+              IF w-socio-encontrado = 1
+                 DISPLAY lin-sin-movimientos
+              END-IF
+           ELSE
+              MOVE w-saldo-acum TO l-saldo-mov
+              DISPLAY lin-pie
+              MOVE soc-saldo TO l-saldo-actual
+              DISPLAY lin-pie-actual
+              IF w-saldo-acum = soc-saldo
+                 DISPLAY lin-conforme
+              ELSE
+                 DISPLAY lin-no-conforme
+              END-IF
+           END-IF.
+           CLOSE SOCIOS.
+           IF w-mov-existe = 1
+              CLOSE MOVIMIENTOS
+           END-IF.
+       END PROGRAM EXTRACTO-SOCIO.
