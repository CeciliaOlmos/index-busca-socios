@@ -11,10 +11,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SOCIOS
-           ASSIGN TO '..\socios.dat'
+           ASSIGN TO DYNAMIC w-path-socios
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS soc-llave.
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +28,11 @@
            03 soc-saldo pic s9(7)v99.
        WORKING-STORAGE SECTION.
        01  w-flag pic 9 value ZERO.
+       77  w-fil-desde pic 9999 value zero.
+       77  w-fil-hasta pic 9999 value 9999.
+       77  w-path-socios pic x(100).
+       77  w-env-desde pic x(4).
+       77  w-env-hasta pic x(4).
        01  lin-titulo.
            03 filler pic x(5) value spaces.
            03 filler pic x(7) value "FILIAL:".
@@ -51,25 +57,61 @@
 
            PERFORM 100-INICIO-LECTURA.
            PERFORM 200-LEE-ARCH-SOCIOS.
-           PERFORM UNTIL w-flag is equal 1
+           PERFORM UNTIL w-flag = 1 OR soc-filial > w-fil-hasta
                PERFORM 300-PROCESO-LECTURA
                PERFORM 200-LEE-ARCH-SOCIOS
            END-PERFORM.
            PERFORM 400-FIN-LECTURA.
+           MOVE ZERO TO RETURN-CODE.
             STOP RUN.
 
        100-INICIO-LECTURA.
+           PERFORM 110-TOMAR-RUTAS.
+           PERFORM 120-PIDO-RANGO.
            PERFORM 130-ABRIR-ARCHIVOS.
+           PERFORM 140-POSICIONAR-RANGO.
            PERFORM 150-LISTAR-ENCABEZADO.
 
+       110-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+
+       120-PIDO-RANGO.
+           ACCEPT w-env-desde FROM ENVIRONMENT "FIL_DESDE".
+           ACCEPT w-env-hasta FROM ENVIRONMENT "FIL_HASTA".
+           IF w-env-desde = SPACES AND w-env-hasta = SPACES
+              DISPLAY "FILIAL DESDE (0000 = DESDE EL PRINCIPIO): "
+              ACCEPT w-fil-desde
+              DISPLAY "FILIAL HASTA (9999 = HASTA EL FINAL): "
+              ACCEPT w-fil-hasta
+           ELSE
+              IF w-env-desde NOT = SPACES
+                 MOVE w-env-desde TO w-fil-desde
+              END-IF
+              IF w-env-hasta NOT = SPACES
+                 MOVE w-env-hasta TO w-fil-hasta
+              END-IF
+           END-IF.
+
        130-ABRIR-ARCHIVOS.
            open INPUT SOCIOS.
 
+       140-POSICIONAR-RANGO.
+           MOVE w-fil-desde TO soc-filial.
+           MOVE ZERO TO soc-cod.
+           START SOCIOS KEY IS NOT LESS THAN soc-llave
+               INVALID KEY MOVE 1 TO w-flag
+           END-START.
+
        150-LISTAR-ENCABEZADO.
            DISPLAY lin-titulo.
 
        200-LEE-ARCH-SOCIOS.
-           READ socios next at end move 1 to w-flag.
+           IF w-flag NOT = 1
+              READ socios next at end move 1 to w-flag
+           END-IF.
 
        300-PROCESO-LECTURA.
            MOVE soc-filial to l-fil-cod.
