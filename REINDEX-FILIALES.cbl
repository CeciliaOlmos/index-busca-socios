@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: one-time unload/reload of filiales.dat so a file
+      *          created before the fil-nom alternate key existed gets
+      *          that key built in. Run once per pre-existing
+      *          filiales.dat, before the first run of any program
+      *          that opens FILIALES with ALTERNATE RECORD KEY IS
+      *          fil-nom.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REINDEX-FILIALES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIALES-VIEJO
+           ASSIGN TO DYNAMIC w-path-filiales
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS old-fil-cod
+           FILE STATUS IS w-fs-viejo.
+
+           SELECT FILIALES-DESCARGA
+           ASSIGN TO DYNAMIC w-path-descarga
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FILIALES-NUEVO
+           ASSIGN TO DYNAMIC w-path-filiales
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS new-fil-cod
+           ALTERNATE RECORD KEY IS new-fil-nom WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILIALES-VIEJO.
+       01  old-fil-reg.
+           03 old-fil-cod pic 9999.
+           03 old-fil-nom pic x(20).
+
+       FD  FILIALES-DESCARGA.
+       01  descarga-reg.
+           03 desc-fil-cod pic 9999.
+           03 desc-fil-nom pic x(20).
+
+       FD  FILIALES-NUEVO.
+       01  new-fil-reg.
+           03 new-fil-cod pic 9999.
+           03 new-fil-nom pic x(20).
+
+       WORKING-STORAGE SECTION.
+       77  w-path-filiales pic x(100).
+       77  w-path-descarga pic x(100).
+       77  w-fs-viejo pic xx.
+       77  w-eof pic 9 value zero.
+       77  w-cant-leidos pic 9(6) value zero.
+       77  w-cant-grabados pic 9(6) value zero.
+       77  w-cant-recargados pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-DESCARGAR-VIEJO.
+            PERFORM 300-RECARGAR-NUEVO.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           DISPLAY "REINDEXANDO " w-path-filiales
+                   " (AGREGA CLAVE ALTERNATIVA FIL-NOM)".
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
+           ACCEPT w-path-descarga FROM ENVIRONMENT "FILIALES_DESCARGA".
+           IF w-path-descarga = SPACES
+              MOVE '..\filiales.unl' TO w-path-descarga
+           END-IF.
+
+       200-DESCARGAR-VIEJO.
+           OPEN INPUT FILIALES-VIEJO.
+           OPEN OUTPUT FILIALES-DESCARGA.
+           PERFORM 210-LEER-VIEJO.
+           PERFORM UNTIL w-eof = 1
+              MOVE old-fil-cod TO desc-fil-cod
+              MOVE old-fil-nom TO desc-fil-nom
+              WRITE descarga-reg
+              ADD 1 TO w-cant-grabados
+              PERFORM 210-LEER-VIEJO
+           END-PERFORM.
+           CLOSE FILIALES-VIEJO.
+           CLOSE FILIALES-DESCARGA.
+
+       210-LEER-VIEJO.
+           READ FILIALES-VIEJO NEXT
+               AT END MOVE 1 TO w-eof
+           END-READ.
+           IF w-eof NOT = 1
+              ADD 1 TO w-cant-leidos
+           END-IF.
+
+       300-RECARGAR-NUEVO.
+           MOVE ZERO TO w-eof.
+           OPEN INPUT FILIALES-DESCARGA.
+           OPEN OUTPUT FILIALES-NUEVO.
+           PERFORM 310-LEER-DESCARGA.
+           PERFORM UNTIL w-eof = 1
+              MOVE desc-fil-cod TO new-fil-cod
+              MOVE desc-fil-nom TO new-fil-nom
+              WRITE new-fil-reg
+                  INVALID KEY
+                     DISPLAY "ERROR AL RECARGAR CODIGO: "
+                             desc-fil-cod
+                  NOT INVALID KEY
+                     ADD 1 TO w-cant-recargados
+              END-WRITE
+              PERFORM 310-LEER-DESCARGA
+           END-PERFORM.
+           CLOSE FILIALES-DESCARGA.
+           CLOSE FILIALES-NUEVO.
+
+       310-LEER-DESCARGA.
+           READ FILIALES-DESCARGA NEXT
+               AT END MOVE 1 TO w-eof
+           END-READ.
+
+       800-FIN.
+           DISPLAY "REGISTROS LEIDOS DE FILIALES.DAT: " w-cant-leidos.
+           DISPLAY "REGISTROS RECARGADOS CON CLAVE NUEVA: "
+                   w-cant-recargados.
+           DISPLAY "REINDEXACION FINALIZADA".
+       END PROGRAM REINDEX-FILIALES.
