@@ -11,10 +11,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FILIALES
-           ASSIGN TO '..\filiales.dat'
+           ASSIGN TO DYNAMIC w-path-filiales
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS fil-cod.
+           RECORD KEY IS fil-cod
+           ALTERNATE RECORD KEY IS fil-nom WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
        FD  FILIALES.
@@ -33,6 +34,7 @@
            03 filler pic x(3) value " - ".
            03 l-fil-nom pic x(20).
        01  w-flag-filial pic 9 value zero.
+       77  w-path-filiales pic x(100).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-PROGRAMA.
@@ -42,11 +44,19 @@
                PERFORM 200-LEER-ARCHIVO
             END-PERFORM.
            PERFORM 500-FIN-PROGRAMA.
+           MOVE ZERO TO RETURN-CODE.
            STOP RUN.
 
        100-INICIO-PROGRAMA.
+           PERFORM 105-TOMAR-RUTAS.
            OPEN INPUT FILIALES.
            DISPLAY lin-titulo-filial.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
        200-LEER-ARCHIVO.
            READ FILIALES AT END MOVE 1 TO w-flag-filial.
        300-PROCESO.
