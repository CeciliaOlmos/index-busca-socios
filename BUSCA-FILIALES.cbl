@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCA-FILIALES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIALES
+           ASSIGN TO DYNAMIC w-path-filiales
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fil-cod
+           ALTERNATE RECORD KEY IS fil-nom WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-cod pic 9999.
+               88 fin-prog value zero.
+           03 fil-nom pic x(20).
+
+       WORKING-STORAGE SECTION.
+       01  lin-titulo.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "FILIAL:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(7) value "NOMBRE:".
+       01  lin-detalle.
+           03 filler pic x(5) value spaces.
+           03 l-fil-cod pic zzz9.
+           03 filler pic x(5) value spaces.
+           03 l-fil-nom pic x(20).
+       01  lin-sin-coincidencias.
+           03 filler pic x(31) value
+               "NO SE ENCONTRARON COINCIDENCIAS".
+
+       77  w-path-filiales pic x(100).
+       77  w-busca-nom pic x(20).
+       77  w-long-busca pic 9(2).
+       77  w-eof-filiales pic 9 value zero.
+       77  w-cant-encontrados pic 9(5) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-PIDO-NOMBRE.
+            PERFORM 300-POSICIONO.
+            PERFORM 400-LEER-FILIAL.
+            PERFORM UNTIL w-eof-filiales = 1
+                  OR fil-nom(1:w-long-busca) NOT =
+                     w-busca-nom(1:w-long-busca)
+               PERFORM 500-PROCESO-FILIAL
+               PERFORM 400-LEER-FILIAL
+            END-PERFORM.
+            PERFORM 700-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN INPUT FILIALES.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
+
+       200-PIDO-NOMBRE.
+           DISPLAY "NOMBRE (O COMIENZO DE NOMBRE) A BUSCAR: ".
+           MOVE SPACES TO w-busca-nom.
+           ACCEPT w-busca-nom.
+           MOVE ZERO TO w-long-busca.
+           INSPECT w-busca-nom TALLYING w-long-busca
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF w-long-busca = ZERO
+              MOVE 20 TO w-long-busca
+           END-IF.
+
+       300-POSICIONO.
+           MOVE w-busca-nom TO fil-nom.
+           START FILIALES KEY IS NOT LESS THAN fil-nom
+               INVALID KEY MOVE 1 TO w-eof-filiales
+           END-START.
+           DISPLAY lin-titulo.
+
+       400-LEER-FILIAL.
+           IF w-eof-filiales NOT = 1
+              READ FILIALES NEXT
+                  AT END MOVE 1 TO w-eof-filiales
+              END-READ
+           END-IF.
+
+       500-PROCESO-FILIAL.
+           MOVE fil-cod TO l-fil-cod.
+           MOVE fil-nom TO l-fil-nom.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-cant-encontrados.
+
+       700-FIN.
+           IF w-cant-encontrados = 0
+              DISPLAY lin-sin-coincidencias
+           END-IF.
+           CLOSE FILIALES.
+       END PROGRAM BUSCA-FILIALES.
