@@ -11,16 +11,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FILIALES
-           ASSIGN TO '..\filiales.dat'
+           ASSIGN TO DYNAMIC w-path-filiales
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS fil-cod.
+           RECORD KEY IS fil-cod
+           ALTERNATE RECORD KEY IS fil-nom WITH DUPLICATES.
 
            SELECT SOCIOS
-           ASSIGN TO '..\socios.dat'
+           ASSIGN TO DYNAMIC w-path-socios
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS soc-llave.
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+           SELECT ARCH-CTL-FILIALES
+           ASSIGN TO DYNAMIC w-path-ctlfilial
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LISTADO
+           ASSIGN TO DYNAMIC w-path-listado
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCH-CHECKPOINT
+           ASSIGN TO DYNAMIC w-path-checkpoint
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
@@ -37,6 +51,18 @@
                88 fin-prog value zero.
            03 fil-nom pic x(20).
 
+       FD  ARCH-CTL-FILIALES.
+       01  ctl-fil-linea pic x(4).
+
+       FD  LISTADO.
+       01  lin-listado pic x(132).
+
+       FD  ARCH-CHECKPOINT.
+       01  lin-checkpoint.
+           03 ckpt-fil-cod pic 9(4).
+           03 ckpt-cant-general pic 9(6).
+           03 ckpt-saldo-general pic s9(9)v99.
+           03 ckpt-nro-pagina pic 9(3).
 
        WORKING-STORAGE SECTION.
       ******** lineas de impresion ********************************************
@@ -46,6 +72,22 @@
            03 l-fil-cod pic zzz9.
            03 filler pic x(3) value " - ".
            03 l-fil-nom pic x(20).
+           03 filler pic x(9) value "  Fecha: ".
+           03 l-fil-dd pic 99.
+           03 filler pic x(1) value "/".
+           03 l-fil-mm pic 99.
+           03 filler pic x(1) value "/".
+           03 l-fil-aaaa pic 9999.
+           03 filler pic x(8) value "  Hora: ".
+           03 l-fil-hh pic 99.
+           03 filler pic x(1) value ".".
+           03 l-fil-mi pic 99.
+           03 filler pic x(1) value ".".
+           03 l-fil-ss pic 99.
+
+       01  lin-encab-reporte.
+           03 filler pic x(7) value "PAGINA:".
+           03 l-rep-pagina pic zz9.
 
        01  lin-titulo-socio.
            03 filler pic x(5) value spaces.
@@ -96,6 +138,58 @@
        77  w-cant-soc-xfilial pic 9(3).
        77  w-saldo-xfilial pic s9(8)v99.
 
+       77  w-modo-ejec pic 9 value 1.
+           88 modo-interactivo value 1.
+           88 modo-batch value 2.
+           88 modo-todas value 3.
+
+       77  w-cant-general pic 9(6) VALUE ZERO.
+       77  w-saldo-general pic s9(9)v99 VALUE ZERO.
+
+      *********control de paginado y fecha/hora de corrida***********
+       77  w-max-lineas pic 9(3) VALUE 40.
+       77  w-cont-lineas pic 9(3) VALUE ZERO.
+       77  w-nro-pagina pic 9(3) VALUE ZERO.
+
+       01  w-fecha-aaaammdd pic 9(8).
+       01  w-fecha-r REDEFINES w-fecha-aaaammdd.
+           03 w-f-aaaa pic 9999.
+           03 w-f-mm pic 99.
+           03 w-f-dd pic 99.
+
+       01  w-hora-hhmmss pic 9(8).
+       01  w-hora-r REDEFINES w-hora-hhmmss.
+           03 w-h-hh pic 99.
+           03 w-h-mi pic 99.
+           03 w-h-ss pic 99.
+           03 w-h-cc pic 99.
+
+       01  lin-titulo-general.
+           03 filler pic x(80) value all "=".
+       01  lin-total-general.
+           03 filler pic x(20) value "TOTAL GENERAL: ".
+           03 l-cant-general pic zz.zz9.
+           03 filler pic x(7) value " socios".
+           03 filler pic x(31) value spaces.
+           03 l-saldo-general pic zz.zzz.zz9,99.
+
+      *********checkpoint / restart ***********************************
+       77  w-checkpoint-fil pic 9999 value zero.
+       77  w-desea-resumir pic x value "N".
+           88 opta-resumir value "S" "s".
+       77  w-fin-skip pic 9 value zero.
+       77  w-checkpoint-leido pic 9 value zero.
+       77  w-env-modo pic x(2).
+       77  w-env-resumir pic x(2).
+       77  ctl-fil-reg pic 9(4) value zero.
+
+      *********rutas de archivos externalizadas ************************
+       77  w-path-filiales pic x(100).
+       77  w-path-socios pic x(100).
+       77  w-path-ctlfilial pic x(100).
+       77  w-path-listado pic x(100).
+       77  w-path-checkpoint pic x(100).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
@@ -105,20 +199,166 @@
                PERFORM 200-INGRESO-FILIAL
             END-PERFORM.
             PERFORM 800-FIN-GENERAL.
+            MOVE ZERO TO RETURN-CODE.
             STOP RUN.
 
       *********INICIO RUTINAS *******************************************
 
        100-INICIO-GENERAL.
+           PERFORM 105-TOMAR-RUTAS.
+           PERFORM 110-PIDO-MODO-EJECUCION.
+           PERFORM 115-TOMO-FECHA-HORA.
            PERFORM 120-ABRIR-ARCHIVO.
+           PERFORM 130-VERIFICO-CHECKPOINT.
+           PERFORM 140-ABRIR-LISTADO.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           ACCEPT w-path-ctlfilial FROM ENVIRONMENT "CTLFILIAL_DAT".
+           IF w-path-ctlfilial = SPACES
+              MOVE '..\ctlfilial.dat' TO w-path-ctlfilial
+           END-IF.
+           ACCEPT w-path-listado FROM ENVIRONMENT "LISTADO_DAT".
+           IF w-path-listado = SPACES
+              MOVE '..\listado.dat' TO w-path-listado
+           END-IF.
+           ACCEPT w-path-checkpoint FROM ENVIRONMENT "CHECKPOINT_DAT".
+           IF w-path-checkpoint = SPACES
+              MOVE '..\checkpoint.dat' TO w-path-checkpoint
+           END-IF.
+
+       115-TOMO-FECHA-HORA.
+           ACCEPT w-fecha-aaaammdd FROM DATE YYYYMMDD.
+           ACCEPT w-hora-hhmmss FROM TIME.
+
+       110-PIDO-MODO-EJECUCION.
+           ACCEPT w-env-modo FROM ENVIRONMENT "MODO_EJEC".
+           IF w-env-modo = "1" OR "2" OR "3"
+              MOVE w-env-modo(1:1) TO w-modo-ejec
+           ELSE
+              DISPLAY lin-guarda
+              DISPLAY "MODO: 1-INTERACT. 2-BATCH(CTL) 3-TODAS:"
+              ACCEPT w-modo-ejec
+              IF NOT modo-interactivo AND NOT modo-batch
+                 AND NOT modo-todas
+                 MOVE 1 TO w-modo-ejec
+              END-IF
+           END-IF.
 
        120-ABRIR-ARCHIVO.
            OPEN I-O SOCIOS.
            OPEN I-O FILIALES.
+           IF modo-batch
+              OPEN INPUT ARCH-CTL-FILIALES.
+
+       130-VERIFICO-CHECKPOINT.
+           IF modo-batch OR modo-todas
+              PERFORM 132-LEER-CHECKPOINT
+              IF w-checkpoint-fil NOT = ZERO
+                 DISPLAY "EXISTE UNA CORRIDA INTERRUMPIDA EN FILIAL "
+                         w-checkpoint-fil
+                 ACCEPT w-env-resumir
+                     FROM ENVIRONMENT "REANUDAR_CHECKPOINT"
+                 IF w-env-resumir = "S" OR "s" OR "N" OR "n"
+                    MOVE w-env-resumir(1:1) TO w-desea-resumir
+                 ELSE
+                    DISPLAY "DESEA REANUDAR DESDE ESE PUNTO (S/N): "
+                    ACCEPT w-desea-resumir
+                 END-IF
+                 IF opta-resumir
+                    PERFORM 134-POSICIONAR-DESDE-CHECKPOINT
+                    PERFORM 135-RESTAURAR-TOTALES-CHECKPOINT
+                 ELSE
+                    MOVE ZERO TO w-checkpoint-fil
+                 END-IF
+              END-IF
+           END-IF.
+
+      * LISTADO is only safe to truncate when there is no pending
+      * checkpoint being resumed - otherwise the pages already printed
+      * before the interruption would be discarded. Must run after
+      * 130-VERIFICO-CHECKPOINT has set opta-resumir, not before.
+       140-ABRIR-LISTADO.
+           IF opta-resumir
+              OPEN EXTEND LISTADO
+           ELSE
+              OPEN OUTPUT LISTADO
+           END-IF.
+
+       132-LEER-CHECKPOINT.
+           MOVE ZERO TO w-checkpoint-fil.
+           OPEN INPUT ARCH-CHECKPOINT.
+           READ ARCH-CHECKPOINT
+               AT END CONTINUE
+               NOT AT END MOVE ckpt-fil-cod TO w-checkpoint-fil
+           END-READ.
+           CLOSE ARCH-CHECKPOINT.
+
+       135-RESTAURAR-TOTALES-CHECKPOINT.
+           MOVE ckpt-cant-general TO w-cant-general.
+           MOVE ckpt-saldo-general TO w-saldo-general.
+           MOVE ckpt-nro-pagina TO w-nro-pagina.
+
+       134-POSICIONAR-DESDE-CHECKPOINT.
+           EVALUATE TRUE
+              WHEN modo-todas
+                 MOVE w-checkpoint-fil TO fil-cod
+                 START FILIALES KEY IS > fil-cod
+                     INVALID KEY CONTINUE
+                 END-START
+              WHEN modo-batch
+                 PERFORM 136-SALTAR-CTL-HASTA-CHECKPOINT
+           END-EVALUATE.
+
+       136-SALTAR-CTL-HASTA-CHECKPOINT.
+      * Scans for the exact fil-cod the checkpoint says finished last,
+      * then resumes with whatever record follows it in the control
+      * file. An exact-match scan, not a ">" comparison, so it does
+      * not assume the control file is in ascending fil-cod order.
+           MOVE ZERO TO w-fin-skip.
+           PERFORM UNTIL w-fin-skip = 1
+               READ ARCH-CTL-FILIALES
+                   AT END
+                      MOVE ZERO TO fil-cod
+                      MOVE 1 TO w-checkpoint-leido
+                      MOVE 1 TO w-fin-skip
+                   NOT AT END
+                      PERFORM 138-NORMALIZAR-CTL-FIL-REG
+                      IF ctl-fil-reg = w-checkpoint-fil
+                         PERFORM 139-LEER-SIGUIENTE-TRAS-CHECKPOINT
+                         MOVE 1 TO w-checkpoint-leido
+                         MOVE 1 TO w-fin-skip
+                      END-IF
+               END-READ
+           END-PERFORM.
+
+       138-NORMALIZAR-CTL-FIL-REG.
+      * ctl-fil-linea is whatever width the operator typed in the
+      * control file (e.g. "7" instead of "0007") - right-justify and
+      * zero-fill it into the numeric ctl-fil-reg instead of trusting
+      * LINE SEQUENTIAL's right-hand space padding to line up with a
+      * PIC 9(4) field.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(ctl-fil-linea))
+               TO ctl-fil-reg.
+
+       139-LEER-SIGUIENTE-TRAS-CHECKPOINT.
+           READ ARCH-CTL-FILIALES
+               AT END MOVE ZERO TO fil-cod
+               NOT AT END
+                  PERFORM 138-NORMALIZAR-CTL-FIL-REG
+                  MOVE ctl-fil-reg TO fil-cod
+           END-READ.
 
        200-INGRESO-FILIAL.
-           PERFORM WITH TEST AFTER UNTIL fil-cod IS EQUALS ZERO
-                                     OR  w-existe-filial IS EQUALS 1
+           PERFORM WITH TEST AFTER UNTIL fil-cod IS EQUAL TO ZERO
+                                     OR  w-existe-filial IS EQUAL TO 1
                PERFORM 220-PIDO-CODIGO-FILIAL-Y-EVALUO
            END-PERFORM.
 
@@ -127,16 +367,43 @@
            IF fil-cod is not equal ZERO
               PERFORM 250-LEER-FILIAL
            ELSE
-              DISPLAY lin-fin.
+              DISPLAY lin-fin
+              WRITE lin-listado FROM lin-fin AFTER ADVANCING 1 LINE.
 
        230-PIDO-CODIGO-FILIAL.
-           DISPLAY lin-guarda.
-           DISPLAY "INGRESE CODIGO DE FILIAL 0 (CERO) PARA TERMINAR: ".
-           ACCEPT fil-cod.
+           EVALUATE TRUE
+              WHEN modo-batch
+                 PERFORM 235-LEO-CODIGO-FILIAL-BATCH
+              WHEN modo-todas
+                 PERFORM 236-LEO-CODIGO-FILIAL-TODAS
+              WHEN OTHER
+                 DISPLAY lin-guarda
+                 DISPLAY "INGRESE COD. DE FILIAL 0 (CERO) P/TERMINAR: "
+                 ACCEPT fil-cod
+           END-EVALUATE.
+
+       235-LEO-CODIGO-FILIAL-BATCH.
+           IF w-checkpoint-leido = 1
+              MOVE ZERO TO w-checkpoint-leido
+           ELSE
+              READ ARCH-CTL-FILIALES
+                  AT END MOVE ZERO TO fil-cod
+                  NOT AT END
+                     PERFORM 138-NORMALIZAR-CTL-FIL-REG
+                     MOVE ctl-fil-reg TO fil-cod
+              END-READ
+           END-IF.
+
+       236-LEO-CODIGO-FILIAL-TODAS.
+           READ FILIALES NEXT
+               AT END MOVE ZERO TO fil-cod
+           END-READ.
 
        250-LEER-FILIAL.
            READ FILIALES INVALID KEY
                          DISPLAY lin-no-existe
+                         WRITE lin-listado FROM lin-no-existe
+                               AFTER ADVANCING 1 LINE
                          MOVE ZERO TO w-existe-filial
                          NOT INVALID KEY
                          MOVE 1 TO w-existe-filial.
@@ -146,8 +413,8 @@
             IF w-existe-filial=1 THEN
                PERFORM 400-LEER-SOCIO
                PERFORM 500-INICIO-FILIAL
-                   PERFORM UNTIL w-eof-socios IS EQUALS 1 OR
-                                  w-fil-cod-ant IS NOT EQUALS soc-filial
+                   PERFORM UNTIL w-eof-socios = 1
+                              OR w-fil-cod-ant NOT = soc-filial
                        PERFORM 600-PROCESO-SOCIO
                        PERFORM 400-LEER-SOCIO
                    END-PERFORM.
@@ -155,11 +422,28 @@
 
        320-ENCABEZO-FILIAL.
            PERFORM 330-ARMO-LIN-TITULO-FILIAL.
+           PERFORM 325-NUEVA-PAGINA.
            DISPLAY lin-titulo-filial.
+           WRITE lin-listado FROM lin-titulo-filial
+                 AFTER ADVANCING 1 LINE.
+           ADD 1 TO w-cont-lineas.
+
+       325-NUEVA-PAGINA.
+           ADD 1 TO w-nro-pagina.
+           MOVE w-nro-pagina TO l-rep-pagina.
+           WRITE lin-listado FROM lin-encab-reporte
+                 AFTER ADVANCING PAGE.
+           MOVE ZERO TO w-cont-lineas.
 
        330-ARMO-LIN-TITULO-FILIAL.
            MOVE fil-cod TO l-fil-cod.
            MOVE fil-nom TO l-fil-nom.
+           MOVE w-f-dd TO l-fil-dd.
+           MOVE w-f-mm TO l-fil-mm.
+           MOVE w-f-aaaa TO l-fil-aaaa.
+           MOVE w-h-hh TO l-fil-hh.
+           MOVE w-h-mi TO l-fil-mi.
+           MOVE w-h-ss TO l-fil-ss.
 
        350-POSICIONO-EN-ARCHIVO-SOCIO.
            MOVE fil-cod TO soc-filial.
@@ -187,6 +471,9 @@
 
        550-ENCABEZAR-SOCIO.
            DISPLAY lin-titulo-socio.
+           WRITE lin-listado FROM lin-titulo-socio
+                 AFTER ADVANCING 1 LINE.
+           ADD 1 TO w-cont-lineas.
 
        600-PROCESO-SOCIO.
            PERFORM 650-ARMO-LIN-DET-SOCIO.
@@ -198,24 +485,82 @@
            MOVE soc-nom TO l-soc-nom.
            MOVE soc-saldo TO l-soc-saldo.
            DISPLAY lin-det-socio.
+           WRITE lin-listado FROM lin-det-socio AFTER ADVANCING 1 LINE.
+           ADD 1 TO w-cont-lineas.
+           IF w-cont-lineas >= w-max-lineas
+              PERFORM 325-NUEVA-PAGINA
+              PERFORM 320-ENCABEZO-FILIAL-SIN-PAGINA
+              PERFORM 550-ENCABEZAR-SOCIO
+           END-IF.
+
+       320-ENCABEZO-FILIAL-SIN-PAGINA.
+           WRITE lin-listado FROM lin-titulo-filial
+                 AFTER ADVANCING 1 LINE.
+           ADD 1 TO w-cont-lineas.
 
        670-PREPARO-TOTALES.
            ADD 1 to w-cant-soc-xfilial.
            ADD soc-saldo TO w-saldo-xfilial.
+           ADD 1 to w-cant-general.
+           ADD soc-saldo TO w-saldo-general.
 
        700-FIN-FILIAL.
            PERFORM 720-ARMO-TOTAL-FILIAL.
+           PERFORM 730-GRABAR-CHECKPOINT.
 
        720-ARMO-TOTAL-FILIAL.
            MOVE w-cant-soc-xfilial to l-cant.
            MOVE w-saldo-xfilial TO l-saldo-filial.
            DISPLAY lin-guarda2.
            DISPLAY lin-cant-filial.
+           WRITE lin-listado FROM lin-guarda2
+                 AFTER ADVANCING 1 LINE.
+           WRITE lin-listado FROM lin-cant-filial
+                 AFTER ADVANCING 1 LINE.
+           ADD 2 TO w-cont-lineas.
+
+       730-GRABAR-CHECKPOINT.
+           IF modo-batch OR modo-todas
+              MOVE fil-cod TO ckpt-fil-cod
+              MOVE w-cant-general TO ckpt-cant-general
+              MOVE w-saldo-general TO ckpt-saldo-general
+              MOVE w-nro-pagina TO ckpt-nro-pagina
+              OPEN OUTPUT ARCH-CHECKPOINT
+              WRITE lin-checkpoint
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
 
        800-FIN-GENERAL.
+           IF modo-todas
+              PERFORM 810-TOTAL-GENERAL.
+           PERFORM 830-BORRAR-CHECKPOINT.
            PERFORM 820-CERRAR-ARCHIVOS.
 
+       830-BORRAR-CHECKPOINT.
+           IF modo-batch OR modo-todas
+              MOVE ZERO TO ckpt-fil-cod
+              MOVE ZERO TO ckpt-cant-general
+              MOVE ZERO TO ckpt-saldo-general
+              MOVE ZERO TO ckpt-nro-pagina
+              OPEN OUTPUT ARCH-CHECKPOINT
+              WRITE lin-checkpoint
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+       810-TOTAL-GENERAL.
+           MOVE w-cant-general TO l-cant-general.
+           MOVE w-saldo-general TO l-saldo-general.
+           DISPLAY lin-titulo-general.
+           DISPLAY lin-total-general.
+           WRITE lin-listado FROM lin-titulo-general
+                 AFTER ADVANCING 1 LINE.
+           WRITE lin-listado FROM lin-total-general
+                 AFTER ADVANCING 1 LINE.
+
        820-CERRAR-ARCHIVOS.
            CLOSE SOCIOS.
            CLOSE FILIALES.
+           CLOSE LISTADO.
+           IF modo-batch
+              CLOSE ARCH-CTL-FILIALES.
        END PROGRAM Generador_Socios.
