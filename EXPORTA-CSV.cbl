@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-CSV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+           SELECT FILIALES
+           ASSIGN TO DYNAMIC w-path-filiales
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS fil-cod
+           ALTERNATE RECORD KEY IS fil-nom WITH DUPLICATES.
+
+           SELECT SOCIOS-CSV
+           ASSIGN TO DYNAMIC w-path-socios-csv
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FILIALES-CSV
+           ASSIGN TO DYNAMIC w-path-filiales-csv
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-filial pic 9999.
+               05 soc-cod pic 9999.
+           03 soc-nom pic x(20).
+           03 soc-saldo pic s9(7)v99.
+
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-cod pic 9999.
+               88 fin-prog value zero.
+           03 fil-nom pic x(20).
+
+       FD  SOCIOS-CSV.
+       01  lin-soc-csv pic x(60).
+
+       FD  FILIALES-CSV.
+       01  lin-fil-csv pic x(40).
+
+       WORKING-STORAGE SECTION.
+       01  lin-resumen.
+           03 filler pic x(30) value "SOCIOS EXPORTADOS: ".
+           03 l-cant-soc pic zz.zz9.
+           03 filler pic x(30) value "  FILIALES EXPORTADAS: ".
+           03 l-cant-fil pic zz9.
+
+       77  w-saldo-ed pic -(7)9,99.
+       77  w-cant-soc pic 9(5) value zero.
+       77  w-cant-fil pic 9(3) value zero.
+       77  w-path-socios pic x(100).
+       77  w-path-filiales pic x(100).
+       77  w-path-socios-csv pic x(100).
+       77  w-path-filiales-csv pic x(100).
+       77  w-eof-socios pic 9 value zero.
+       77  w-eof-filiales pic 9 value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-EXPORTAR-SOCIOS.
+            PERFORM 300-EXPORTAR-FILIALES.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT FILIALES.
+           OPEN OUTPUT SOCIOS-CSV.
+           OPEN OUTPUT FILIALES-CSV.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
+           ACCEPT w-path-socios-csv FROM ENVIRONMENT "SOCIOS_CSV".
+           IF w-path-socios-csv = SPACES
+              MOVE '..\socios.csv' TO w-path-socios-csv
+           END-IF.
+           ACCEPT w-path-filiales-csv FROM ENVIRONMENT
+                  "FILIALES_CSV".
+           IF w-path-filiales-csv = SPACES
+              MOVE '..\filiales.csv' TO w-path-filiales-csv
+           END-IF.
+
+       200-EXPORTAR-SOCIOS.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-eof-socios END-READ.
+           PERFORM UNTIL w-eof-socios = 1
+              PERFORM 210-ARMO-LIN-SOCIO
+              READ SOCIOS NEXT AT END MOVE 1 TO w-eof-socios
+              END-READ
+           END-PERFORM.
+
+       210-ARMO-LIN-SOCIO.
+           MOVE soc-saldo TO w-saldo-ed.
+           STRING soc-filial              DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  soc-cod                 DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  FUNCTION TRIM(soc-nom)  DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  w-saldo-ed              DELIMITED BY SIZE
+                  INTO lin-soc-csv
+           END-STRING.
+           WRITE lin-soc-csv.
+           ADD 1 TO w-cant-soc.
+
+       300-EXPORTAR-FILIALES.
+           READ FILIALES NEXT AT END MOVE 1 TO w-eof-filiales END-READ.
+           PERFORM UNTIL w-eof-filiales = 1
+              PERFORM 310-ARMO-LIN-FILIAL
+              READ FILIALES NEXT AT END MOVE 1 TO w-eof-filiales
+              END-READ
+           END-PERFORM.
+
+       310-ARMO-LIN-FILIAL.
+           STRING fil-cod                 DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  FUNCTION TRIM(fil-nom)  DELIMITED BY SIZE
+                  INTO lin-fil-csv
+           END-STRING.
+           WRITE lin-fil-csv.
+           ADD 1 TO w-cant-fil.
+
+       800-FIN.
+           MOVE w-cant-soc TO l-cant-soc.
+           MOVE w-cant-fil TO l-cant-fil.
+           DISPLAY lin-resumen.
+           CLOSE SOCIOS.
+           CLOSE FILIALES.
+           CLOSE SOCIOS-CSV.
+           CLOSE FILIALES-CSV.
+       END PROGRAM EXPORTA-CSV.
