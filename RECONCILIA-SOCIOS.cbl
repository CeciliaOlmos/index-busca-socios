@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-SOCIOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+           SELECT FILIALES
+           ASSIGN TO DYNAMIC w-path-filiales
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fil-cod
+           ALTERNATE RECORD KEY IS fil-nom WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-filial pic 9999.
+               05 soc-cod pic 9999.
+           03 soc-nom pic x(20).
+           03 soc-saldo pic s9(7)v99.
+
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-cod pic 9999.
+               88 fin-prog value zero.
+           03 fil-nom pic x(20).
+
+       WORKING-STORAGE SECTION.
+       01  lin-titulo.
+           03 filler pic x(35) value
+               "RECONCILIACION SOCIOS / FILIALES".
+       01  lin-detalle-socio.
+           03 filler pic x(4) value spaces.
+           03 filler pic x(7) value "SOCIO: ".
+           03 l-soc-fil-cod pic zzz9.
+           03 filler pic x(1) value "-".
+           03 l-soc-cod pic zzz9.
+           03 filler pic x(2) value spaces.
+           03 l-soc-nom pic x(20).
+       01  lin-detalle-exception.
+           03 filler pic x(15) value "FILIAL HUERFANA".
+           03 filler pic x(2) value spaces.
+           03 l-fil-cod pic zzz9.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(9) value "SOCIOS: ".
+           03 l-cant-huerfanos pic zz.zz9.
+       01  lin-sin-huerfanos.
+           03 filler pic x(45) value
+               "NO SE ENCONTRARON FILIALES HUERFANAS".
+       01  lin-resumen.
+           03 filler pic x(27) value "TOTAL FILIALES HUERFANAS: ".
+           03 l-tot-fil pic zz9.
+           03 filler pic x(27) value "  TOTAL SOCIOS HUERFANOS: ".
+           03 l-tot-soc pic zz.zz9.
+
+       77  w-path-socios pic x(100).
+       77  w-path-filiales pic x(100).
+       77  w-eof-socios pic 9 value zero.
+       77  w-fil-ant pic 9999.
+       77  w-existe-filial pic 9 value zero.
+       77  w-cant-huerfanos pic 9(5).
+       77  w-total-huerfanos pic 9(5) value zero.
+       77  w-total-filiales-huerfanas pic 9(3) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-LEER-SOCIO.
+            PERFORM UNTIL w-eof-socios = 1
+               PERFORM 400-VERIFICAR-FILIAL
+               PERFORM 500-CONTAR-MIENTRAS-MISMA-FILIAL
+            END-PERFORM.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT FILIALES.
+           DISPLAY lin-titulo.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
+
+       200-LEER-SOCIO.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-eof-socios.
+
+       400-VERIFICAR-FILIAL.
+           MOVE soc-filial TO w-fil-ant.
+           MOVE soc-filial TO fil-cod.
+           MOVE ZERO TO w-cant-huerfanos.
+           READ FILIALES
+               INVALID KEY MOVE ZERO TO w-existe-filial
+               NOT INVALID KEY MOVE 1 TO w-existe-filial
+           END-READ.
+
+       500-CONTAR-MIENTRAS-MISMA-FILIAL.
+           PERFORM UNTIL w-eof-socios = 1
+                     OR  soc-filial NOT = w-fil-ant
+               IF w-existe-filial = 0
+                  ADD 1 TO w-cant-huerfanos
+                  MOVE soc-filial TO l-soc-fil-cod
+                  MOVE soc-cod TO l-soc-cod
+                  MOVE soc-nom TO l-soc-nom
+                  DISPLAY lin-detalle-socio
+               END-IF
+               PERFORM 200-LEER-SOCIO
+           END-PERFORM.
+           IF w-existe-filial = 0
+              PERFORM 550-IMPRIMIR-EXCEPCION
+           END-IF.
+
+       550-IMPRIMIR-EXCEPCION.
+           MOVE w-fil-ant TO l-fil-cod.
+           MOVE w-cant-huerfanos TO l-cant-huerfanos.
+           DISPLAY lin-detalle-exception.
+           ADD 1 TO w-total-filiales-huerfanas.
+           ADD w-cant-huerfanos TO w-total-huerfanos.
+
+       800-FIN.
+           PERFORM 850-RESUMEN.
+           CLOSE SOCIOS.
+           CLOSE FILIALES.
+
+       850-RESUMEN.
+           IF w-total-filiales-huerfanas = 0
+              DISPLAY lin-sin-huerfanos
+           ELSE
+              MOVE w-total-filiales-huerfanas TO l-tot-fil
+              MOVE w-total-huerfanos TO l-tot-soc
+              DISPLAY lin-resumen
+           END-IF.
+       END PROGRAM RECONCILIA-SOCIOS.
