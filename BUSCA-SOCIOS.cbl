@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCA-SOCIOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC w-path-socios
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS soc-llave
+           ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-filial pic 9999.
+               05 soc-cod pic 9999.
+           03 soc-nom pic x(20).
+           03 soc-saldo pic s9(7)v99.
+
+       WORKING-STORAGE SECTION.
+       01  lin-titulo.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "FILIAL:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "SOC.COD:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(7) value "NOMBRE:".
+           03 filler pic x(18) value spaces.
+           03 filler pic x(6) value "SALDO:".
+       01  lin-detalle.
+           03 filler pic x(5) value spaces.
+           03 l-fil-cod pic zzz9.
+           03 filler pic x(5) value spaces.
+           03 l-soc-cod pic zzz9.
+           03 filler pic x(8) value spaces.
+           03 l-soc-nom pic x(20).
+           03 filler pic x(2) value spaces.
+           03 l-soc-saldo pic z.zzz.zz9,99.
+       01  lin-sin-coincidencias.
+           03 filler pic x(31) value
+               "NO SE ENCONTRARON COINCIDENCIAS".
+
+       77  w-path-socios pic x(100).
+       77  w-busca-nom pic x(20).
+       77  w-long-busca pic 9(2).
+       77  w-eof-socios pic 9 value zero.
+       77  w-encontrado pic 9 value zero.
+       77  w-cant-encontrados pic 9(5) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-PIDO-NOMBRE.
+            PERFORM 300-POSICIONO.
+            PERFORM 400-LEER-SOCIO.
+            PERFORM UNTIL w-eof-socios = 1
+                  OR soc-nom(1:w-long-busca) NOT =
+                     w-busca-nom(1:w-long-busca)
+               PERFORM 500-PROCESO-SOCIO
+               PERFORM 400-LEER-SOCIO
+            END-PERFORM.
+            PERFORM 700-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN INPUT SOCIOS.
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-socios FROM ENVIRONMENT "SOCIOS_DAT".
+           IF w-path-socios = SPACES
+              MOVE '..\socios.dat' TO w-path-socios
+           END-IF.
+
+       200-PIDO-NOMBRE.
+           DISPLAY "NOMBRE (O COMIENZO DE NOMBRE) A BUSCAR: ".
+           MOVE SPACES TO w-busca-nom.
+           ACCEPT w-busca-nom.
+           MOVE ZERO TO w-long-busca.
+           INSPECT w-busca-nom TALLYING w-long-busca
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF w-long-busca = ZERO
+              MOVE 20 TO w-long-busca
+           END-IF.
+
+       300-POSICIONO.
+           MOVE w-busca-nom TO soc-nom.
+           START SOCIOS KEY IS NOT LESS THAN soc-nom
+               INVALID KEY MOVE 1 TO w-eof-socios
+           END-START.
+           DISPLAY lin-titulo.
+
+       400-LEER-SOCIO.
+           IF w-eof-socios NOT = 1
+              READ SOCIOS NEXT
+                  AT END MOVE 1 TO w-eof-socios
+              END-READ
+           END-IF.
+
+       500-PROCESO-SOCIO.
+           MOVE soc-filial TO l-fil-cod.
+           MOVE soc-cod TO l-soc-cod.
+           MOVE soc-nom TO l-soc-nom.
+           MOVE soc-saldo TO l-soc-saldo.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-cant-encontrados.
+
+       700-FIN.
+           IF w-cant-encontrados = 0
+              DISPLAY lin-sin-coincidencias
+           END-IF.
+           CLOSE SOCIOS.
+       END PROGRAM BUSCA-SOCIOS.
