@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABM-FILIALES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIALES
+           ASSIGN TO DYNAMIC w-path-filiales
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fil-cod
+           ALTERNATE RECORD KEY IS fil-nom WITH DUPLICATES.
+
+           SELECT OPTIONAL AUDITORIA
+           ASSIGN TO DYNAMIC w-path-auditoria
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-fs-auditoria.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-cod pic 9999.
+               88 fin-prog value zero.
+           03 fil-nom pic x(20).
+
+       FD  AUDITORIA.
+       01  lin-auditoria pic x(150).
+
+       WORKING-STORAGE SECTION.
+       01  lin-guarda.
+           03 filler pic x(80) value all ".".
+       01  lin-menu.
+           03 filler pic x(52) value
+               "1-ALTA  2-BAJA  3-MODIFICACION  4-FIN: ".
+
+       77  w-opcion pic 9 value zero.
+           88 opc-alta value 1.
+           88 opc-baja value 2.
+           88 opc-modif value 3.
+           88 opc-fin value 4.
+
+       77  w-nuevo-nombre pic x(20).
+
+       77  w-usuario pic x(12).
+       77  w-path-filiales pic x(100).
+       77  w-path-auditoria pic x(100).
+       77  w-fs-auditoria pic xx.
+       01  w-fecha-aaaammdd pic 9(8).
+       01  w-fecha-r REDEFINES w-fecha-aaaammdd.
+           03 w-f-aaaa pic 9999.
+           03 w-f-mm pic 99.
+           03 w-f-dd pic 99.
+       01  w-hora-hhmmss pic 9(8).
+       01  w-hora-r REDEFINES w-hora-hhmmss.
+           03 w-h-hh pic 99.
+           03 w-h-mi pic 99.
+           03 w-h-ss pic 99.
+           03 w-h-cc pic 99.
+
+       77  w-aud-clave pic x(9).
+       77  w-aud-operacion pic x(12).
+       77  w-aud-valor pic x(40).
+       77  w-aud-valor-ant pic x(40).
+       77  w-aud-valor-nuevo pic x(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM UNTIL opc-fin
+               PERFORM 200-MOSTRAR-MENU
+               PERFORM 300-PROCESAR-OPCION
+            END-PERFORM.
+            PERFORM 800-FIN.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+
+       100-INICIO.
+           PERFORM 105-TOMAR-RUTAS.
+           OPEN I-O FILIALES.
+           OPEN EXTEND AUDITORIA.
+           IF w-fs-auditoria = "35"
+              OPEN OUTPUT AUDITORIA
+              CLOSE AUDITORIA
+              OPEN EXTEND AUDITORIA
+           END-IF.
+           ACCEPT w-usuario FROM ENVIRONMENT "USER".
+
+       105-TOMAR-RUTAS.
+           ACCEPT w-path-filiales FROM ENVIRONMENT "FILIALES_DAT".
+           IF w-path-filiales = SPACES
+              MOVE '..\filiales.dat' TO w-path-filiales
+           END-IF.
+           ACCEPT w-path-auditoria FROM ENVIRONMENT "AUDITORIA_LOG".
+           IF w-path-auditoria = SPACES
+              MOVE '..\auditoria.log' TO w-path-auditoria
+           END-IF.
+
+       200-MOSTRAR-MENU.
+           DISPLAY lin-guarda.
+           DISPLAY lin-menu.
+           ACCEPT w-opcion.
+
+       300-PROCESAR-OPCION.
+           EVALUATE TRUE
+              WHEN opc-alta
+                 PERFORM 400-ALTA
+              WHEN opc-baja
+                 PERFORM 500-BAJA
+              WHEN opc-modif
+                 PERFORM 600-MODIFICACION
+              WHEN opc-fin
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       400-ALTA.
+           DISPLAY "CODIGO DE FILIAL: ".
+           ACCEPT fil-cod.
+           IF fin-prog
+              DISPLAY "EL CODIGO 0 (CERO) ESTA RESERVADO"
+           ELSE
+              DISPLAY "NOMBRE: "
+              ACCEPT fil-nom
+              WRITE fil-reg
+                  INVALID KEY
+                     DISPLAY "YA EXISTE UNA FILIAL CON ESE CODIGO"
+                  NOT INVALID KEY
+                     DISPLAY "ALTA REALIZADA"
+                     MOVE "ALTA" TO w-aud-operacion
+                     MOVE SPACES TO w-aud-valor-ant
+                     PERFORM 910-FORMATEAR-FILIAL
+                     MOVE w-aud-valor TO w-aud-valor-nuevo
+                     PERFORM 900-GRABAR-AUDITORIA
+              END-WRITE
+           END-IF.
+
+       500-BAJA.
+           DISPLAY "CODIGO DE FILIAL: ".
+           ACCEPT fil-cod.
+           IF fin-prog
+              DISPLAY "EL CODIGO 0 (CERO) ESTA RESERVADO"
+           ELSE
+              READ FILIALES
+                  INVALID KEY
+                     DISPLAY "NO EXISTE ESA FILIAL"
+                  NOT INVALID KEY
+                     DISPLAY fil-nom
+                     MOVE "BAJA" TO w-aud-operacion
+                     PERFORM 910-FORMATEAR-FILIAL
+                     MOVE w-aud-valor TO w-aud-valor-ant
+                     MOVE SPACES TO w-aud-valor-nuevo
+                     DELETE FILIALES
+                         INVALID KEY
+                            DISPLAY "ERROR AL ELIMINAR LA FILIAL"
+                         NOT INVALID KEY
+                            DISPLAY "BAJA REALIZADA"
+                            PERFORM 900-GRABAR-AUDITORIA
+                     END-DELETE
+              END-READ
+           END-IF.
+
+       600-MODIFICACION.
+           DISPLAY "CODIGO DE FILIAL: ".
+           ACCEPT fil-cod.
+           IF fin-prog
+              DISPLAY "EL CODIGO 0 (CERO) ESTA RESERVADO"
+           ELSE
+              READ FILIALES
+                  INVALID KEY
+                     DISPLAY "NO EXISTE ESA FILIAL"
+                  NOT INVALID KEY
+                     DISPLAY "NOMBRE ACTUAL: " fil-nom
+                     MOVE "MODIFICACION" TO w-aud-operacion
+                     PERFORM 910-FORMATEAR-FILIAL
+                     MOVE w-aud-valor TO w-aud-valor-ant
+                     DISPLAY "NUEVO NOMBRE: "
+                     MOVE fil-nom TO w-nuevo-nombre
+                     ACCEPT w-nuevo-nombre
+                     MOVE w-nuevo-nombre TO fil-nom
+                     REWRITE fil-reg
+                         INVALID KEY
+                            DISPLAY "ERROR AL MODIFICAR LA FILIAL"
+                         NOT INVALID KEY
+                            DISPLAY "MODIFICACION REALIZADA"
+                            PERFORM 910-FORMATEAR-FILIAL
+                            MOVE w-aud-valor TO w-aud-valor-nuevo
+                            PERFORM 900-GRABAR-AUDITORIA
+                     END-REWRITE
+              END-READ
+           END-IF.
+
+       900-GRABAR-AUDITORIA.
+           ACCEPT w-fecha-aaaammdd FROM DATE YYYYMMDD.
+           ACCEPT w-hora-hhmmss FROM TIME.
+           STRING w-fecha-aaaammdd DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-hora-hhmmss    DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-usuario        DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-operacion  DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-clave      DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-valor-ant  DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  w-aud-valor-nuevo DELIMITED BY SIZE
+                  INTO lin-auditoria
+           END-STRING.
+           WRITE lin-auditoria.
+
+       910-FORMATEAR-FILIAL.
+           MOVE fil-cod TO w-aud-clave.
+           MOVE fil-nom TO w-aud-valor.
+
+       800-FIN.
+           CLOSE FILIALES.
+           CLOSE AUDITORIA.
+       END PROGRAM ABM-FILIALES.
